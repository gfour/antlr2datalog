@@ -0,0 +1,228 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  CLASSROSTER.
+000030 AUTHOR.  REGISTRAR'S OFFICE SYSTEMS.
+000040 INSTALLATION.  REGISTRAR'S OFFICE.
+000050 DATE-WRITTEN.  08/08/2026.
+000060 DATE-COMPILED.
+000070*
+000080******************************************************
+000090*  PRINTS A PAGINATED CLASS ROSTER FROM SORTSTUD.DAT,
+000100*  GROUPED BY COURSE CODE, WITH A NEW PAGE AND HEADING
+000110*  EACH TIME THE COURSE CHANGES OR THE PAGE FILLS.
+000120*
+000130*  MODIFICATION HISTORY
+000140*  -----------------------------------------------------
+000150*  DATE       INIT  DESCRIPTION
+000160*  -----------------------------------------------------
+000170*  08/08/2026 MJC   INITIAL VERSION.
+000175*  08/08/2026 MJC   SORTSTUD.DAT IS NOW INDEXED ON
+000176*                   STUD-ID - READ IT BACK IN KEY
+000177*                   SEQUENCE (SAME ORDER AS BEFORE).
+000178*  08/08/2026 MJC   ADDED AN AGE COLUMN, TAKEN FROM THE
+000179*                   NEW SD-AGE FIELD ON THE MASTER.
+000181*  08/08/2026 MJC   CHECK CR-MASTER-STATUS FOR A MISSING
+000182*                   SORTSTUD.DAT BEFORE THE SORT RUNS, THE
+000183*                   SAME AS EVERY OTHER PROGRAM THAT READS
+000184*                   THE MASTER, INSTEAD OF LEAVING IT UNSET.
+000185*  08/08/2026 MJC   8000-TERMINATE NOW ONLY CLOSES THE SORT
+000186*                   AND REPORT FILES IF THEY WERE ACTUALLY
+000187*                   OPENED, SO THE MISSING-MASTER PATH ABOVE
+000188*                   DOES NOT ABEND ON A FILE-NOT-OPEN ERROR.
+000189******************************************************
+000190*
+000200 ENVIRONMENT DIVISION.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT STUDENT-FILE ASSIGN TO "SORTSTUD.DAT"
+000232         ORGANIZATION IS INDEXED
+000234         ACCESS MODE IS SEQUENTIAL
+000236         RECORD KEY IS SD-STUD-ID
+000238         FILE STATUS IS CR-MASTER-STATUS.
+000250
+000260     SELECT ROSTER-SORT-FILE ASSIGN TO "CRSORT.TMP".
+000270
+000280     SELECT SORTED-STUDENT-FILE ASSIGN TO "CRSORTD.TMP"
+000285         ORGANIZATION IS LINE SEQUENTIAL.
+000290
+000300     SELECT REPORT-FILE ASSIGN TO "CLASSRPT.DAT"
+000310         ORGANIZATION IS LINE SEQUENTIAL.
+000320
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  STUDENT-FILE.
+000360     COPY STUDREC.
+000370
+000380 SD  ROSTER-SORT-FILE.
+000390     COPY STUDREC
+000400         REPLACING ==STUDENT-DETAILS== BY ==ROSTER-SORT-REC==.
+000420
+000430 FD  SORTED-STUDENT-FILE.
+000440     COPY STUDREC
+000450         REPLACING ==STUDENT-DETAILS== BY ==SORTED-DETAILS==.
+000470
+000480 FD  REPORT-FILE.
+000490 01  REPORT-REC               PIC X(80).
+000500
+000510 WORKING-STORAGE SECTION.
+000512 01  CR-MASTER-STATUS         PIC X(02)  VALUE SPACES.
+000513
+000520 01  CR-SWITCHES.
+000530     02  CR-EOF-SW            PIC X(01)  VALUE "N".
+000540         88  CR-EOF                      VALUE "Y".
+000545     02  CR-FILES-OPEN-SW     PIC X(01)  VALUE "N".
+000546         88  CR-FILES-OPEN                VALUE "Y".
+000550
+000560 01  CR-COUNTERS.
+000570     02  CR-LINE-COUNT        PIC 9(02)  COMP VALUE ZERO.
+000580     02  CR-PAGE-COUNT        PIC 9(03)  COMP VALUE ZERO.
+000590     02  CR-MAX-LINES         PIC 9(02)  VALUE 20.
+000600
+000610 01  CR-CURRENT-COURSE        PIC X(04)  VALUE SPACES.
+000620
+000630 01  CR-HEADING-1.
+000640     02  FILLER               PIC X(30)
+000650                              VALUE "CLASS ROSTER REPORT".
+000660     02  FILLER               PIC X(37)  VALUE SPACES.
+000670     02  FILLER               PIC X(06)  VALUE "PAGE: ".
+000680     02  CR-H-PAGE-NO         PIC ZZ9.
+000690     02  FILLER               PIC X(04)  VALUE SPACES.
+000700
+000710 01  CR-HEADING-2.
+000720     02  FILLER               PIC X(08)  VALUE "COURSE: ".
+000730     02  CR-H-COURSE          PIC X(04).
+000740     02  FILLER               PIC X(68)  VALUE SPACES.
+000750
+000760 01  CR-COLUMN-HDGS           PIC X(80)  VALUE
+000770     "STUD ID  SURNAME  IN DATE OF BIRTH  G  AGE".
+000780
+000790 01  CR-BLANK-LINE            PIC X(80)  VALUE SPACES.
+000795
+000796 01  CR-PAGE-BREAK-LINE       PIC X(80)  VALUE ALL "-".
+000800
+000810 01  CR-DETAIL-LINE.
+000820     02  FILLER               PIC X(02)  VALUE SPACES.
+000830     02  CR-D-STUD-ID         PIC 9(07).
+000840     02  FILLER               PIC X(02)  VALUE SPACES.
+000850     02  CR-D-SURNAME         PIC X(08).
+000860     02  FILLER               PIC X(02)  VALUE SPACES.
+000870     02  CR-D-INITIALS        PIC X(02).
+000880     02  FILLER               PIC X(02)  VALUE SPACES.
+000890     02  CR-D-DOB             PIC X(10).
+000900     02  FILLER               PIC X(02)  VALUE SPACES.
+000910     02  CR-D-GENDER          PIC X(01).
+000912     02  FILLER               PIC X(02)  VALUE SPACES.
+000914     02  CR-D-AGE             PIC 9(03).
+000920     02  FILLER               PIC X(35)  VALUE SPACES.
+000930
+000940 PROCEDURE DIVISION.
+000950 0000-MAINLINE.
+000960     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000970     PERFORM 2000-PROCESS-ROSTER THRU 2000-EXIT
+000980             UNTIL CR-EOF.
+000990     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001000     STOP RUN.
+001010
+001020******************************************************
+001022*  1000-INITIALIZE
+001024*  OPENS THE STUDENT MASTER FIRST, ON ITS OWN, SO A BRAND
+001026*  NEW SYSTEM WITH NO SORTSTUD.DAT YET IS REPORTED WITH A
+001028*  MESSAGE INSTEAD OF LETTING SORT ... USING ABEND ON THE
+001030*  MISSING FILE.  THE FILE IS CLOSED AGAIN BEFORE THE SORT
+001032*  STATEMENT, WHICH OPENS AND CLOSES IT ITSELF.
+001034******************************************************
+001036 1000-INITIALIZE.
+001038     OPEN INPUT STUDENT-FILE.
+001040     IF CR-MASTER-STATUS = "35"
+001042         DISPLAY "NO EXISTING SORTSTUD.DAT - NOTHING TO REPORT."
+001044         CLOSE STUDENT-FILE
+001046         SET CR-EOF TO TRUE
+001048     ELSE
+001050         CLOSE STUDENT-FILE
+001052         SORT ROSTER-SORT-FILE
+001054              ON ASCENDING KEY SD-COURSE  OF ROSTER-SORT-REC
+001056                               SD-STUD-ID OF ROSTER-SORT-REC
+001058              USING STUDENT-FILE
+001060              GIVING SORTED-STUDENT-FILE
+001062         OPEN INPUT SORTED-STUDENT-FILE
+001064         OPEN OUTPUT REPORT-FILE
+001065         SET CR-FILES-OPEN TO TRUE
+001066         PERFORM 2100-READ-SORTED-FILE THRU 2100-EXIT
+001068     END-IF.
+001100 1000-EXIT.
+001110     EXIT.
+001120
+001130 2000-PROCESS-ROSTER.
+001140     IF CR-EOF
+001150         GO TO 2000-EXIT
+001160     END-IF.
+001170     IF SD-COURSE OF SORTED-DETAILS NOT = CR-CURRENT-COURSE
+001180         PERFORM 3000-NEW-COURSE-HEADING THRU 3000-EXIT
+001190     ELSE
+001200         IF CR-LINE-COUNT >= CR-MAX-LINES
+001210             PERFORM 3100-NEW-PAGE-HEADING THRU 3100-EXIT
+001220         END-IF
+001230     END-IF.
+001240     PERFORM 4000-PRINT-DETAIL-LINE THRU 4000-EXIT.
+001250     PERFORM 2100-READ-SORTED-FILE THRU 2100-EXIT.
+001260 2000-EXIT.
+001270     EXIT.
+001280
+001290 2100-READ-SORTED-FILE.
+001300     READ SORTED-STUDENT-FILE
+001310         AT END SET CR-EOF TO TRUE
+001320     END-READ.
+001330 2100-EXIT.
+001340     EXIT.
+001350
+001360 3000-NEW-COURSE-HEADING.
+001370     MOVE SD-COURSE OF SORTED-DETAILS TO CR-CURRENT-COURSE.
+001380     ADD 1 TO CR-PAGE-COUNT.
+001390     MOVE ZERO TO CR-LINE-COUNT.
+001400     PERFORM 3900-WRITE-PAGE-HEADING THRU 3900-EXIT.
+001410 3000-EXIT.
+001420     EXIT.
+001430
+001440 3100-NEW-PAGE-HEADING.
+001450     ADD 1 TO CR-PAGE-COUNT.
+001460     MOVE ZERO TO CR-LINE-COUNT.
+001470     PERFORM 3900-WRITE-PAGE-HEADING THRU 3900-EXIT.
+001480 3100-EXIT.
+001490     EXIT.
+001500
+001510 3900-WRITE-PAGE-HEADING.
+001520     MOVE CR-PAGE-COUNT TO CR-H-PAGE-NO.
+001530     MOVE CR-CURRENT-COURSE TO CR-H-COURSE.
+001535     WRITE REPORT-REC FROM CR-BLANK-LINE.
+001536     WRITE REPORT-REC FROM CR-PAGE-BREAK-LINE.
+001540     WRITE REPORT-REC FROM CR-HEADING-1.
+001560     WRITE REPORT-REC FROM CR-HEADING-2.
+001570     WRITE REPORT-REC FROM CR-BLANK-LINE.
+001580     WRITE REPORT-REC FROM CR-COLUMN-HDGS.
+001590     WRITE REPORT-REC FROM CR-BLANK-LINE.
+001600 3900-EXIT.
+001610     EXIT.
+001620
+001630 4000-PRINT-DETAIL-LINE.
+001640     MOVE SPACES TO CR-DETAIL-LINE.
+001650     MOVE SD-STUD-ID OF SORTED-DETAILS  TO CR-D-STUD-ID.
+001660     MOVE SD-SURNAME OF SORTED-DETAILS  TO CR-D-SURNAME.
+001670     MOVE SD-INITIALS OF SORTED-DETAILS TO CR-D-INITIALS.
+001680     MOVE SD-GENDER OF SORTED-DETAILS   TO CR-D-GENDER.
+001685     MOVE SD-AGE OF SORTED-DETAILS      TO CR-D-AGE.
+001690     MOVE SD-DOB OF SORTED-DETAILS      TO CR-D-DOB (1:2).
+001700     MOVE "/"         TO CR-D-DOB (3:1).
+001710     MOVE SD-MOB OF SORTED-DETAILS      TO CR-D-DOB (4:2).
+001720     MOVE "/"         TO CR-D-DOB (6:1).
+001730     MOVE SD-YOB OF SORTED-DETAILS      TO CR-D-DOB (7:4).
+001740     WRITE REPORT-REC FROM CR-DETAIL-LINE.
+001750     ADD 1 TO CR-LINE-COUNT.
+001760 4000-EXIT.
+001770     EXIT.
+001780
+001790 8000-TERMINATE.
+001800     IF CR-FILES-OPEN
+001802         CLOSE SORTED-STUDENT-FILE
+001804         CLOSE REPORT-FILE
+001806     END-IF.
+001820 8000-EXIT.
+001830     EXIT.
