@@ -0,0 +1,38 @@
+000010******************************************************
+000020*  CRSTAB.CPY
+000030*  REFERENCE TABLES OF VALID COURSE AND GENDER CODES.
+000040*  LOADED VIA REDEFINES OF A LITERAL SO THE TABLE NEEDS
+000050*  NO RUN-TIME INITIALISATION.  BOTH TABLES ARE HELD IN
+000060*  ASCENDING KEY SEQUENCE FOR SEARCH ALL.
+000070*
+000080*  MODIFICATION HISTORY
+000090*  -----------------------------------------------------
+000100*  DATE       INIT  DESCRIPTION
+000110*  -----------------------------------------------------
+000120*  08/08/2026 MJC   INITIAL VERSION.
+000130******************************************************
+000140 01  CT-COURSE-CODES-DATA.
+000150     02  FILLER               PIC X(04)  VALUE "AR01".
+000160     02  FILLER               PIC X(04)  VALUE "AR02".
+000170     02  FILLER               PIC X(04)  VALUE "BU01".
+000180     02  FILLER               PIC X(04)  VALUE "CS01".
+000190     02  FILLER               PIC X(04)  VALUE "CS02".
+000200     02  FILLER               PIC X(04)  VALUE "EN01".
+000210     02  FILLER               PIC X(04)  VALUE "GE01".
+000220     02  FILLER               PIC X(04)  VALUE "HI01".
+000230     02  FILLER               PIC X(04)  VALUE "MA01".
+000240     02  FILLER               PIC X(04)  VALUE "SC01".
+000250
+000260 01  CT-COURSE-TABLE REDEFINES CT-COURSE-CODES-DATA.
+000270     02  CT-COURSE-CODE       PIC X(04)  OCCURS 10 TIMES
+000280                              ASCENDING KEY IS CT-COURSE-CODE
+000290                              INDEXED BY CT-COURSE-IDX.
+000300
+000310 01  CT-GENDER-CODES-DATA.
+000320     02  FILLER               PIC X(01)  VALUE "F".
+000330     02  FILLER               PIC X(01)  VALUE "M".
+000340
+000350 01  CT-GENDER-TABLE REDEFINES CT-GENDER-CODES-DATA.
+000360     02  CT-GENDER-CODE       PIC X(01)  OCCURS 2 TIMES
+000370                              ASCENDING KEY IS CT-GENDER-CODE
+000380                              INDEXED BY CT-GENDER-IDX.
