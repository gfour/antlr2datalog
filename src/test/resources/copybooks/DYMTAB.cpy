@@ -0,0 +1,28 @@
+000010******************************************************
+000020*  DYMTAB.CPY
+000030*  DAYS-IN-MONTH REFERENCE TABLE (NON-LEAP YEAR).  LOADED
+000040*  VIA REDEFINES OF A LITERAL THE SAME WAY AS CRSTAB.  THE
+000050*  CALLER ADDS ONE DAY FOR FEBRUARY IN A LEAP YEAR.
+000060*
+000070*  MODIFICATION HISTORY
+000080*  -----------------------------------------------------
+000090*  DATE       INIT  DESCRIPTION
+000100*  -----------------------------------------------------
+000110*  08/08/2026 MJC   INITIAL VERSION.
+000120******************************************************
+000130 01  DM-DAYS-IN-MONTH-DATA.
+000140     02  FILLER               PIC 9(02)  VALUE 31.
+000150     02  FILLER               PIC 9(02)  VALUE 28.
+000160     02  FILLER               PIC 9(02)  VALUE 31.
+000170     02  FILLER               PIC 9(02)  VALUE 30.
+000180     02  FILLER               PIC 9(02)  VALUE 31.
+000190     02  FILLER               PIC 9(02)  VALUE 30.
+000200     02  FILLER               PIC 9(02)  VALUE 31.
+000210     02  FILLER               PIC 9(02)  VALUE 31.
+000220     02  FILLER               PIC 9(02)  VALUE 30.
+000230     02  FILLER               PIC 9(02)  VALUE 31.
+000240     02  FILLER               PIC 9(02)  VALUE 30.
+000250     02  FILLER               PIC 9(02)  VALUE 31.
+000260
+000270 01  DM-DAYS-IN-MONTH-TABLE REDEFINES DM-DAYS-IN-MONTH-DATA.
+000280     02  DM-DAYS-IN-MONTH     PIC 9(02)  OCCURS 12 TIMES.
