@@ -0,0 +1,28 @@
+000010******************************************************
+000020*  STUDREC.CPY
+000030*  SHARED RECORD LAYOUT FOR THE STUDENT MASTER FILE
+000040*  (SORTSTUD.DAT).  FIXED 33-BYTE LAYOUT -
+000050*  NNNNNNNSSSSSSSSIIYYYYMMDDCCCCGAAA
+000060*  USED BY INPUTSORT, CLASSROSTER AND ANY OTHER PROGRAM
+000070*  THAT READS OR WRITES THE STUDENT MASTER.
+000080*
+000090*  -----------------------------------------------------
+000100*  DATE       INIT  DESCRIPTION
+000110*  -----------------------------------------------------
+000120*  08/08/2026 MJC   INITIAL VERSION - EXTRACTED FROM THE
+000130*                   OPAQUE PIC X(30) IN INPUTSORT SO THE
+000140*                   ROSTER REPORT CAN DECODE THE RECORD.
+000142*  08/08/2026 MJC   ADDED SD-AGE, CARRIED AS PART OF THE
+000144*                   RECORD SO IT IS COMPUTED ONCE AT
+000146*                   ENTRY TIME RATHER THAN BY EVERY READER.
+000150******************************************************
+000160 01  STUDENT-DETAILS.
+000170     02  SD-STUD-ID           PIC 9(07).
+000180     02  SD-SURNAME           PIC X(08).
+000190     02  SD-INITIALS          PIC X(02).
+000200     02  SD-YOB               PIC 9(04).
+000210     02  SD-MOB               PIC 9(02).
+000220     02  SD-DOB               PIC 9(02).
+000230     02  SD-COURSE            PIC X(04).
+000240     02  SD-GENDER            PIC X(01).
+000250     02  SD-AGE               PIC 9(03).
