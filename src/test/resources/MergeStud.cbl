@@ -0,0 +1,255 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  MERGESTUD.
+000030 AUTHOR.  REGISTRAR'S OFFICE SYSTEMS.
+000040 INSTALLATION.  REGISTRAR'S OFFICE.
+000050 DATE-WRITTEN.  08/08/2026.
+000060 DATE-COMPILED.
+000070*
+000080******************************************************
+000090*  RECONCILES A NEWLY ENTERED BATCH (NEWBATCH.DAT, AS
+000100*  PRODUCED BY INPUTSORT) AGAINST THE CURRENT STUDENT
+000110*  MASTER (SORTSTUD.DAT).  BOTH FILES MUST ALREADY BE IN
+000120*  ASCENDING STUD-ID SEQUENCE.  A STUD-ID PRESENT IN BOTH
+000130*  FILES IS TREATED AS A CORRECTION - THE BATCH RECORD
+000140*  REPLACES THE MASTER RECORD AND THE STUD-ID IS WRITTEN
+000150*  TO DUPLIST.DAT FOR REGISTRAR REVIEW.  THE RECONCILED
+000160*  MASTER IS BUILT AS SORTSTUD.MRG AND THEN RENAMED OVER
+000170*  SORTSTUD.DAT SO THE OLD MASTER IS NEVER JUST CLOBBERED
+000180*  MID-MERGE.
+000190*
+000200*  MODIFICATION HISTORY
+000210*  -----------------------------------------------------
+000220*  DATE       INIT  DESCRIPTION
+000230*  -----------------------------------------------------
+000240*  08/08/2026 MJC   INITIAL VERSION.
+000250*  08/08/2026 MJC   SORTSTUD.DAT IS NOW INDEXED ON
+000260*                   STUD-ID - READ/BUILD IT IN KEY
+000270*                   SEQUENCE, SAME MERGE LOGIC AS BEFORE.
+000280*  08/08/2026 MJC   ADDED FILE STATUS AND INVALID KEY
+000290*                   CHECKING ON THE NEW MASTER WRITES SO A
+000300*                   DUPLICATE OR OUT-OF-SEQUENCE STUD-ID IS
+000310*                   REPORTED AND STOPS THE RUN CLEANLY
+000320*                   INSTEAD OF ABENDING.
+000322*  08/09/2026 MJC   CHECK THE RETURN CODE FROM THE RENAME OF
+000324*                   SORTSTUD.MRG OVER SORTSTUD.DAT - IF THE
+000326*                   RENAME ITSELF FAILS THE RUN NOW ABENDS
+000328*                   WITH RC 16 INSTEAD OF REPORTING SUCCESS
+000329*                   WHILE THE MERGED DATA NEVER LANDS.
+000330******************************************************
+000340*
+000350 ENVIRONMENT DIVISION.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT OLD-MASTER-FILE ASSIGN TO "SORTSTUD.DAT"
+000390         ORGANIZATION IS INDEXED
+000400         ACCESS MODE IS SEQUENTIAL
+000410         RECORD KEY IS SD-STUD-ID OF OLD-MASTER-REC
+000420         FILE STATUS IS MS-OLD-STATUS.
+000430
+000440     SELECT NEW-BATCH-FILE ASSIGN TO "NEWBATCH.DAT"
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS MS-BATCH-STATUS.
+000470
+000480     SELECT NEW-MASTER-FILE ASSIGN TO "SORTSTUD.MRG"
+000490         ORGANIZATION IS INDEXED
+000500         ACCESS MODE IS SEQUENTIAL
+000510         RECORD KEY IS SD-STUD-ID OF NEW-MASTER-REC
+000520         FILE STATUS IS MS-NEW-STATUS.
+000530
+000540     SELECT DUP-LIST-FILE ASSIGN TO "DUPLIST.DAT"
+000550         ORGANIZATION IS LINE SEQUENTIAL.
+000560
+000570 DATA DIVISION.
+000580 FILE SECTION.
+000590 FD  OLD-MASTER-FILE.
+000600     COPY STUDREC REPLACING ==STUDENT-DETAILS== BY
+000610                            ==OLD-MASTER-REC==.
+000620
+000630 FD  NEW-BATCH-FILE.
+000640     COPY STUDREC REPLACING ==STUDENT-DETAILS== BY
+000650                            ==NEW-BATCH-REC==.
+000660
+000670 FD  NEW-MASTER-FILE.
+000680     COPY STUDREC REPLACING ==STUDENT-DETAILS== BY
+000690                            ==NEW-MASTER-REC==.
+000700
+000710 FD  DUP-LIST-FILE.
+000720 01  DUP-LIST-REC              PIC X(80).
+000730
+000740 WORKING-STORAGE SECTION.
+000750 01  MS-SWITCHES.
+000760     02  MS-OLD-EOF-SW        PIC X(01)  VALUE "N".
+000770         88  MS-OLD-EOF                   VALUE "Y".
+000780     02  MS-BATCH-EOF-SW      PIC X(01)  VALUE "N".
+000790         88  MS-BATCH-EOF                  VALUE "Y".
+000800
+000810 01  MS-OLD-STATUS            PIC X(02)  VALUE SPACES.
+000820 01  MS-BATCH-STATUS          PIC X(02)  VALUE SPACES.
+000830 01  MS-NEW-STATUS            PIC X(02)  VALUE SPACES.
+000840
+000850 01  MS-COUNTERS.
+000860     02  MS-UNCHANGED-COUNT   PIC 9(05)  VALUE ZERO.
+000870     02  MS-NEW-COUNT         PIC 9(05)  VALUE ZERO.
+000880     02  MS-UPDATED-COUNT     PIC 9(05)  VALUE ZERO.
+000890
+000900 01  MS-RENAME-RC             PIC S9(09) COMP-5 VALUE ZERO.
+000910 01  MS-OLD-MASTER-NAME       PIC X(20)  VALUE "SORTSTUD.DAT".
+000920 01  MS-MERGED-MASTER-NAME    PIC X(20)  VALUE "SORTSTUD.MRG".
+000930
+000940 PROCEDURE DIVISION.
+000950 0000-MAINLINE.
+000960     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000970     PERFORM 2000-MERGE-RECORDS THRU 2000-EXIT
+000980             UNTIL MS-OLD-EOF AND MS-BATCH-EOF.
+000990     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001000     STOP RUN.
+001010
+001020 1000-INITIALIZE.
+001030     OPEN OUTPUT NEW-MASTER-FILE.
+001040     OPEN OUTPUT DUP-LIST-FILE.
+001050     OPEN INPUT OLD-MASTER-FILE.
+001060     IF MS-OLD-STATUS = "35"
+001070         SET MS-OLD-EOF TO TRUE
+001080     ELSE
+001090         PERFORM 2100-READ-OLD-MASTER THRU 2100-EXIT
+001100     END-IF.
+001110     OPEN INPUT NEW-BATCH-FILE.
+001120     IF MS-BATCH-STATUS = "35"
+001130         SET MS-BATCH-EOF TO TRUE
+001140     ELSE
+001150         PERFORM 2200-READ-NEW-BATCH THRU 2200-EXIT
+001160     END-IF.
+001170 1000-EXIT.
+001180     EXIT.
+001190
+001200******************************************************
+001210*  2000-MERGE-RECORDS
+001220*  CLASSIC BALANCE-LINE MATCH OF TWO KEY-SEQUENCED FILES.
+001230*  LOWER KEY WINS AND IS COPIED THROUGH; EQUAL KEYS MEAN
+001240*  THE BATCH RECORD UPDATES THE MASTER AND IS FLAGGED.
+001250******************************************************
+001260 2000-MERGE-RECORDS.
+001270     EVALUATE TRUE
+001280         WHEN MS-OLD-EOF
+001290             MOVE NEW-BATCH-REC TO NEW-MASTER-REC
+001300             WRITE NEW-MASTER-REC
+001310                 INVALID KEY
+001320                     PERFORM 9900-DUPLICATE-KEY-ABEND THRU
+001330                                                       9900-EXIT
+001340             END-WRITE
+001350             ADD 1 TO MS-NEW-COUNT
+001360             PERFORM 2200-READ-NEW-BATCH THRU 2200-EXIT
+001370         WHEN MS-BATCH-EOF
+001380             MOVE OLD-MASTER-REC TO NEW-MASTER-REC
+001390             WRITE NEW-MASTER-REC
+001400                 INVALID KEY
+001410                     PERFORM 9900-DUPLICATE-KEY-ABEND THRU
+001420                                                       9900-EXIT
+001430             END-WRITE
+001440             ADD 1 TO MS-UNCHANGED-COUNT
+001450             PERFORM 2100-READ-OLD-MASTER THRU 2100-EXIT
+001460         WHEN SD-STUD-ID OF OLD-MASTER-REC <
+001470              SD-STUD-ID OF NEW-BATCH-REC
+001480             MOVE OLD-MASTER-REC TO NEW-MASTER-REC
+001490             WRITE NEW-MASTER-REC
+001500                 INVALID KEY
+001510                     PERFORM 9900-DUPLICATE-KEY-ABEND THRU
+001520                                                       9900-EXIT
+001530             END-WRITE
+001540             ADD 1 TO MS-UNCHANGED-COUNT
+001550             PERFORM 2100-READ-OLD-MASTER THRU 2100-EXIT
+001560         WHEN SD-STUD-ID OF OLD-MASTER-REC >
+001570              SD-STUD-ID OF NEW-BATCH-REC
+001580             MOVE NEW-BATCH-REC TO NEW-MASTER-REC
+001590             WRITE NEW-MASTER-REC
+001600                 INVALID KEY
+001610                     PERFORM 9900-DUPLICATE-KEY-ABEND THRU
+001620                                                       9900-EXIT
+001630             END-WRITE
+001640             ADD 1 TO MS-NEW-COUNT
+001650             PERFORM 2200-READ-NEW-BATCH THRU 2200-EXIT
+001660         WHEN OTHER
+001670             PERFORM 3300-WRITE-DUP-RECORD THRU 3300-EXIT
+001680             MOVE NEW-BATCH-REC TO NEW-MASTER-REC
+001690             WRITE NEW-MASTER-REC
+001700                 INVALID KEY
+001710                     PERFORM 9900-DUPLICATE-KEY-ABEND THRU
+001720                                                       9900-EXIT
+001730             END-WRITE
+001740             ADD 1 TO MS-UPDATED-COUNT
+001750             PERFORM 2100-READ-OLD-MASTER THRU 2100-EXIT
+001760             PERFORM 2200-READ-NEW-BATCH THRU 2200-EXIT
+001770     END-EVALUATE.
+001780 2000-EXIT.
+001790     EXIT.
+001800
+001810 2100-READ-OLD-MASTER.
+001820     READ OLD-MASTER-FILE
+001830         AT END SET MS-OLD-EOF TO TRUE
+001840     END-READ.
+001850 2100-EXIT.
+001860     EXIT.
+001870
+001880 2200-READ-NEW-BATCH.
+001890     READ NEW-BATCH-FILE
+001900         AT END SET MS-BATCH-EOF TO TRUE
+001910     END-READ.
+001920 2200-EXIT.
+001930     EXIT.
+001940
+001950 3300-WRITE-DUP-RECORD.
+001960     MOVE SPACES TO DUP-LIST-REC.
+001970     STRING "DUPLICATE STUD-ID "
+001980             SD-STUD-ID OF OLD-MASTER-REC
+001990             " - MASTER RECORD REPLACED BY BATCH ENTRY"
+002000             DELIMITED BY SIZE INTO DUP-LIST-REC.
+002010     WRITE DUP-LIST-REC.
+002020 3300-EXIT.
+002030     EXIT.
+002040
+002050******************************************************
+002060*  9900-DUPLICATE-KEY-ABEND
+002070*  A WRITE TO THE NEW MASTER FAILED ON ITS KEY - EITHER THE
+002080*  SAME STUD-ID APPEARED TWICE IN NEWBATCH.DAT (INPUTSORT
+002090*  DOES NOT CHECK FOR DUPLICATES WITHIN ONE SESSION) OR THE
+002100*  TWO INPUT FILES WERE NOT IN ASCENDING STUD-ID SEQUENCE.
+002110*  REPORT IT AND STOP CLEANLY RATHER THAN ABENDING ON THE
+002120*  UNHANDLED I/O ERROR.
+002130******************************************************
+002140 9900-DUPLICATE-KEY-ABEND.
+002150     DISPLAY "*** FATAL - DUPLICATE OR OUT-OF-SEQUENCE STUD-ID "
+002160             SD-STUD-ID OF NEW-MASTER-REC
+002170             " WRITING NEW MASTER - STATUS " MS-NEW-STATUS " ***".
+002180     DISPLAY "*** RUN TERMINATED - SORTSTUD.DAT LEFT"
+002190             " UNCHANGED ***".
+002200     CLOSE OLD-MASTER-FILE.
+002210     CLOSE NEW-BATCH-FILE.
+002220     CLOSE NEW-MASTER-FILE.
+002230     CLOSE DUP-LIST-FILE.
+002240     MOVE 16 TO RETURN-CODE.
+002250     STOP RUN.
+002260 9900-EXIT.
+002270     EXIT.
+002280
+002290 8000-TERMINATE.
+002300     CLOSE OLD-MASTER-FILE.
+002310     CLOSE NEW-BATCH-FILE.
+002320     CLOSE NEW-MASTER-FILE.
+002330     CLOSE DUP-LIST-FILE.
+002340     DISPLAY "Unchanged: " MS-UNCHANGED-COUNT
+002350             " New: "       MS-NEW-COUNT
+002360             " Updated: "   MS-UPDATED-COUNT.
+002370     CALL "CBL_RENAME_FILE" USING MS-MERGED-MASTER-NAME
+002380                                  MS-OLD-MASTER-NAME
+002390         RETURNING MS-RENAME-RC.
+002392     IF MS-RENAME-RC NOT = ZERO
+002394         DISPLAY "*** FATAL - RENAME OF " MS-MERGED-MASTER-NAME
+002396                 " OVER " MS-OLD-MASTER-NAME " FAILED - RC "
+002398                 MS-RENAME-RC " ***"
+002400         DISPLAY "*** SORTSTUD.DAT UNCHANGED - SORTSTUD.MRG"
+002402                 " HOLDS THE MERGED DATA - RERUN MERGESTUD"
+002404                 " AFTER CLEARING THE PROBLEM ***"
+002406         MOVE 16 TO RETURN-CODE
+002408     END-IF.
+002410 8000-EXIT.
+002420     EXIT.
