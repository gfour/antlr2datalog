@@ -0,0 +1,108 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  STUDINQR.
+000030 AUTHOR.  REGISTRAR'S OFFICE SYSTEMS.
+000040 INSTALLATION.  REGISTRAR'S OFFICE.
+000050 DATE-WRITTEN.  08/08/2026.
+000060 DATE-COMPILED.
+000070*
+000080******************************************************
+000090*  ONLINE INQUIRY TRANSACTION - TAKES A STUD-ID FROM THE
+000100*  COUNTER CLERK AND DOES A DIRECT READ OF THE INDEXED
+000110*  STUDENT MASTER, DISPLAYING THE DECODED RECORD.
+000120*
+000130*  MODIFICATION HISTORY
+000140*  -----------------------------------------------------
+000150*  DATE       INIT  DESCRIPTION
+000160*  -----------------------------------------------------
+000170*  08/08/2026 MJC   INITIAL VERSION.
+000175*  08/08/2026 MJC   DISPLAY THE NEW SD-AGE FIELD ALONG
+000176*                   WITH THE REST OF THE RECORD.
+000181*  08/08/2026 MJC   CHECK SI-FILE-STATUS FOR A MISSING
+000182*                   SORTSTUD.DAT, THE SAME AS EVERY OTHER
+000183*                   PROGRAM THAT READS THE MASTER, INSTEAD
+000184*                   OF LEAVING IT UNSET.
+000185******************************************************
+000190*
+000200 ENVIRONMENT DIVISION.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT STUDENT-FILE ASSIGN TO "SORTSTUD.DAT"
+000232         ORGANIZATION IS INDEXED
+000234         ACCESS MODE IS DYNAMIC
+000236         RECORD KEY IS SD-STUD-ID
+000238         FILE STATUS IS SI-FILE-STATUS.
+000240
+000250 DATA DIVISION.
+000260 FILE SECTION.
+000270 FD  STUDENT-FILE.
+000280     COPY STUDREC.
+000290
+000300 WORKING-STORAGE SECTION.
+000310 01  SI-FILE-STATUS           PIC X(02)  VALUE SPACES.
+000320 01  SI-INPUT-ID              PIC X(07)  VALUE SPACES.
+000330 01  SI-DOB-DISPLAY           PIC X(10)  VALUE SPACES.
+000332 01  SI-FILE-OPEN-SW          PIC X(01)  VALUE "N".
+000334     88  SI-FILE-OPEN                    VALUE "Y".
+000340
+000350 PROCEDURE DIVISION.
+000360 0000-MAINLINE.
+000370     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000380     PERFORM 2000-PROCESS-ONE-INQUIRY THRU 2000-EXIT
+000390             UNTIL SI-INPUT-ID = SPACES.
+000400     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000410     STOP RUN.
+000420
+000430 1000-INITIALIZE.
+000440     OPEN INPUT STUDENT-FILE.
+000442     IF SI-FILE-STATUS = "35"
+000444         DISPLAY "NO EXISTING SORTSTUD.DAT - NOTHING TO LOOK UP."
+000446         MOVE SPACES TO SI-INPUT-ID
+000448     ELSE
+000450         SET SI-FILE-OPEN TO TRUE
+000452         DISPLAY "Enter student id to look up (blank to end):"
+000460         ACCEPT SI-INPUT-ID
+000462     END-IF.
+000470 1000-EXIT.
+000480     EXIT.
+000490
+000500 2000-PROCESS-ONE-INQUIRY.
+000510     IF SI-INPUT-ID NOT NUMERIC
+000520         DISPLAY "*** STUDENT ID MUST BE NUMERIC ***"
+000530     ELSE
+000540         MOVE SI-INPUT-ID TO SD-STUD-ID
+000550         READ STUDENT-FILE
+000560             INVALID KEY
+000570                 DISPLAY "*** NO STUDENT FOUND FOR ID "
+000580                         SI-INPUT-ID " ***"
+000590             NOT INVALID KEY
+000600                 PERFORM 2100-DISPLAY-STUDENT THRU 2100-EXIT
+000610         END-READ
+000620     END-IF.
+000630     DISPLAY "Enter student id to look up (blank to end):".
+000640     ACCEPT SI-INPUT-ID.
+000650 2000-EXIT.
+000660     EXIT.
+000670
+000680 2100-DISPLAY-STUDENT.
+000690     MOVE SPACES TO SI-DOB-DISPLAY.
+000700     MOVE SD-DOB  TO SI-DOB-DISPLAY (1:2).
+000710     MOVE "/"     TO SI-DOB-DISPLAY (3:1).
+000720     MOVE SD-MOB  TO SI-DOB-DISPLAY (4:2).
+000730     MOVE "/"     TO SI-DOB-DISPLAY (6:1).
+000740     MOVE SD-YOB  TO SI-DOB-DISPLAY (7:4).
+000750     DISPLAY "Student Id    : " SD-STUD-ID.
+000760     DISPLAY "Surname       : " SD-SURNAME.
+000770     DISPLAY "Initials      : " SD-INITIALS.
+000780     DISPLAY "Date of Birth : " SI-DOB-DISPLAY.
+000790     DISPLAY "Course        : " SD-COURSE.
+000800     DISPLAY "Gender        : " SD-GENDER.
+000805     DISPLAY "Age           : " SD-AGE.
+000810 2100-EXIT.
+000820     EXIT.
+000830
+000840 8000-TERMINATE.
+000850     IF SI-FILE-OPEN
+000852         CLOSE STUDENT-FILE
+000854     END-IF.
+000860 8000-EXIT.
+000870     EXIT.
