@@ -0,0 +1,142 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  STUDEXTR.
+000030 AUTHOR.  REGISTRAR'S OFFICE SYSTEMS.
+000040 INSTALLATION.  REGISTRAR'S OFFICE.
+000050 DATE-WRITTEN.  08/08/2026.
+000060 DATE-COMPILED.
+000070*
+000080******************************************************
+000090*  READS THE STUDENT MASTER (SORTSTUD.DAT) IN STUD-ID
+000100*  SEQUENCE AND PRODUCES A COMMA-DELIMITED EXTRACT,
+000110*  STUDSIS.CSV, FOR THE REGISTRAR'S STUDENT INFORMATION
+000120*  SYSTEM - STUDID, SURNAME, INITIALS, DATE OF BIRTH,
+000130*  COURSE AND GENDER.
+000140*
+000150*  MODIFICATION HISTORY
+000160*  -----------------------------------------------------
+000170*  DATE       INIT  DESCRIPTION
+000180*  -----------------------------------------------------
+000190*  08/08/2026 MJC   INITIAL VERSION.
+000195*  08/08/2026 MJC   CHECK SE-FILE-STATUS FOR A MISSING
+000196*                   SORTSTUD.DAT BEFORE OPENING THE EXTRACT
+000197*                   FILE OR READING, THE SAME AS EVERY OTHER
+000198*                   PROGRAM THAT READS THE MASTER.
+000200******************************************************
+000210*
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT STUDENT-FILE ASSIGN TO "SORTSTUD.DAT"
+000260         ORGANIZATION IS INDEXED
+000270         ACCESS MODE IS SEQUENTIAL
+000280         RECORD KEY IS SD-STUD-ID
+000290         FILE STATUS IS SE-FILE-STATUS.
+000300
+000310     SELECT EXTRACT-FILE ASSIGN TO "STUDSIS.CSV"
+000320         ORGANIZATION IS LINE SEQUENTIAL.
+000330
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  STUDENT-FILE.
+000370     COPY STUDREC.
+000380
+000390 FD  EXTRACT-FILE.
+000400 01  EXTRACT-REC              PIC X(80).
+000410
+000420 WORKING-STORAGE SECTION.
+000430 01  SE-FILE-STATUS           PIC X(02)  VALUE SPACES.
+000440
+000450 01  SE-SWITCHES.
+000460     02  SE-EOF-SW            PIC X(01)  VALUE "N".
+000470         88  SE-EOF                      VALUE "Y".
+000475     02  SE-FILES-OPEN-SW     PIC X(01)  VALUE "N".
+000476         88  SE-FILES-OPEN                VALUE "Y".
+000480
+000490 01  SE-COUNTERS.
+000500     02  SE-EXTRACT-COUNT     PIC 9(05)  VALUE ZERO.
+000510
+000520 01  SE-DOB-DISPLAY           PIC X(10)  VALUE SPACES.
+000530
+000540 01  SE-HEADER-LINE           PIC X(80)  VALUE
+000550     "StudId,Surname,Initials,DateOfBirth,Course,Gender".
+000560
+000570 PROCEDURE DIVISION.
+000580 0000-MAINLINE.
+000590     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000600     PERFORM 2000-PROCESS-ONE-STUDENT THRU 2000-EXIT
+000610             UNTIL SE-EOF.
+000620     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000630     STOP RUN.
+000640
+000650 1000-INITIALIZE.
+000660     OPEN INPUT STUDENT-FILE.
+000662     IF SE-FILE-STATUS = "35"
+000664         DISPLAY "NO EXISTING SORTSTUD.DAT - NOTHING TO EXTRACT."
+000666         CLOSE STUDENT-FILE
+000668         SET SE-EOF TO TRUE
+000670     ELSE
+000672         OPEN OUTPUT EXTRACT-FILE
+000674         SET SE-FILES-OPEN TO TRUE
+000680         WRITE EXTRACT-REC FROM SE-HEADER-LINE
+000690         PERFORM 2100-READ-STUDENT THRU 2100-EXIT
+000692     END-IF.
+000700 1000-EXIT.
+000710     EXIT.
+000720
+000730 2000-PROCESS-ONE-STUDENT.
+000740     IF SE-EOF
+000750         GO TO 2000-EXIT
+000760     END-IF.
+000770     PERFORM 3000-WRITE-CSV-RECORD THRU 3000-EXIT.
+000780     PERFORM 2100-READ-STUDENT THRU 2100-EXIT.
+000790 2000-EXIT.
+000800     EXIT.
+000810
+000820 2100-READ-STUDENT.
+000830     READ STUDENT-FILE
+000840         AT END SET SE-EOF TO TRUE
+000850     END-READ.
+000860 2100-EXIT.
+000870     EXIT.
+000880
+000890******************************************************
+000900*  3000-WRITE-CSV-RECORD
+000910*  BUILDS ONE COMMA-DELIMITED LINE.  STRING ... DELIMITED
+000920*  BY SPACE TRIMS THE TRAILING SPACES OFF THE ALPHA FIELDS
+000930*  SO THE EXTRACT IS A TRUE CSV, NOT A FIXED-WIDTH DUMP.
+000940******************************************************
+000950 3000-WRITE-CSV-RECORD.
+000960     MOVE SPACES TO SE-DOB-DISPLAY.
+000970     MOVE SD-DOB  TO SE-DOB-DISPLAY (1:2).
+000980     MOVE "/"     TO SE-DOB-DISPLAY (3:1).
+000990     MOVE SD-MOB  TO SE-DOB-DISPLAY (4:2).
+001000     MOVE "/"     TO SE-DOB-DISPLAY (6:1).
+001010     MOVE SD-YOB  TO SE-DOB-DISPLAY (7:4).
+001020     MOVE SPACES TO EXTRACT-REC.
+001030     STRING SD-STUD-ID      DELIMITED BY SIZE
+001040            ","             DELIMITED BY SIZE
+001050            SD-SURNAME      DELIMITED BY SPACE
+001060            ","             DELIMITED BY SIZE
+001070            SD-INITIALS     DELIMITED BY SPACE
+001080            ","             DELIMITED BY SIZE
+001090            SE-DOB-DISPLAY  DELIMITED BY SIZE
+001100            ","             DELIMITED BY SIZE
+001110            SD-COURSE       DELIMITED BY SPACE
+001120            ","             DELIMITED BY SIZE
+001130            SD-GENDER       DELIMITED BY SIZE
+001140            INTO EXTRACT-REC
+001150     END-STRING.
+001160     WRITE EXTRACT-REC.
+001170     ADD 1 TO SE-EXTRACT-COUNT.
+001180 3000-EXIT.
+001190     EXIT.
+001200
+001210 8000-TERMINATE.
+001220     IF SE-FILES-OPEN
+001222         CLOSE STUDENT-FILE
+001224         CLOSE EXTRACT-FILE
+001226         DISPLAY "Extracted: " SE-EXTRACT-COUNT
+001228                 " record(s) to STUDSIS.CSV"
+001230     END-IF.
+001260 8000-EXIT.
+001270     EXIT.
