@@ -1,43 +1,452 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID.  InputSort.
-      *> AUTHOR.  Michael Coughlan
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT StudentFile ASSIGN TO "SORTSTUD.DAT"
-		ORGANIZATION IS LINE SEQUENTIAL.
-    SELECT WorkFile ASSIGN TO "WORK.TMP".
-
-
-DATA DIVISION.
-FILE SECTION.
-FD StudentFile.
-01 StudentDetails      PIC X(30).
-
-
-
-SD WorkFile.
-01 WorkRec.
-   02 WStudentId       PIC 9(7).
-   02 FILLER           PIC X(23).
-
-
-PROCEDURE DIVISION.
-Begin.
-   SORT WorkFile ON ASCENDING KEY WStudentId
-        INPUT PROCEDURE IS GetStudentDetails
-        GIVING StudentFile.
-   STOP RUN.
-
-
-GetStudentDetails.
-    DISPLAY "Enter student details using template below."
-    DISPLAY "Enter no data to end.".
-    DISPLAY "Enter - StudId, Surname, Initials, YOB, MOB, DOB, Course, Gender"
-    DISPLAY "NNNNNNNSSSSSSSSIIYYYYMMDDCCCCG"
-    ACCEPT  WorkRec.
-    PERFORM UNTIL WorkRec = SPACES
-       RELEASE WorkRec
-       ACCEPT WorkRec
-    END-PERFORM.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  INPUTSORT.
+000030 AUTHOR.  MICHAEL COUGHLAN.
+000040 INSTALLATION.  REGISTRAR'S OFFICE.
+000050 DATE-WRITTEN.  12/01/1998.
+000060 DATE-COMPILED.
+000070*
+000080******************************************************
+000090*  MODIFICATION HISTORY
+000100*  -----------------------------------------------------
+000110*  DATE       INIT  DESCRIPTION
+000120*  -----------------------------------------------------
+000130*  08/08/2026 MJC   REJECT INVALID WORK RECORDS INSTEAD
+000140*                   OF SORTING THEM BLIND - BAD ENTRIES
+000150*                   NOW GO TO REJLIST.DAT WITH A REASON.
+000160*  08/08/2026 MJC   CHECKPOINT EACH ACCEPTED RECORD TO
+000170*                   CHKPT.DAT SO A BROKEN ENTRY SESSION
+000180*                   CAN BE RESUMED RATHER THAN RE-KEYED.
+000190*  08/08/2026 MJC   SORT NOW GIVES NEWBATCH.DAT, NOT THE
+000200*                   MASTER DIRECTLY - RUN MERGESTUD TO
+000210*                   RECONCILE THE BATCH INTO SORTSTUD.DAT.
+000220*  08/08/2026 MJC   COURSE AND GENDER ARE NOW CHECKED
+000230*                   AGAINST THE REFERENCE TABLES IN
+000240*                   CRSTAB - UNRECOGNISED CODES ARE
+000250*                   REJECTED THE SAME AS OTHER BAD INPUT.
+000260*  08/08/2026 MJC   BIRTH DATES THAT CANNOT EXIST (BAD
+000270*                   MONTH, OR A DAY THE MONTH/YEAR DOES
+000280*                   NOT HAVE) ARE NOW REJECTED, AND AGE
+000290*                   IS COMPUTED FROM YOB/MOB/DOB AND
+000300*                   CARRIED ON THE RECORD AS SD-AGE.
+000310*  08/08/2026 MJC   EVERY ACCEPTED RECORD IS NOW WRITTEN
+000320*                   TO STUDAUD.DAT WITH OPERATOR ID AND
+000330*                   TIMESTAMP, FOR REGISTRAR COMPLIANCE.
+000340*  08/08/2026 MJC   REJECT A BIRTH DATE THAT HAS NOT
+000350*                   HAPPENED YET.  CHECKPOINT LINES NOW
+000360*                   CARRY AN AUDITED FLAG SO A RESUMED
+000370*                   SESSION DOES NOT WRITE A SECOND AUDIT
+000380*                   ENTRY FOR A RECORD ALREADY LOGGED
+000390*                   BEFORE THE CRASH.
+000395*  08/09/2026 MJC   "PRIOR CHECKPOINT FOUND" NO LONGER
+000396*                   PRINTS JUST BECAUSE CHKPT.DAT OPENED
+000397*                   CLEAN - 3090-CLEAR-CHECKPOINT LEAVES IT
+000398*                   PRESENT BUT EMPTY AFTER A NORMAL END, AND
+000399*                   OPENING THAT ALSO RETURNS STATUS "00".
+000400******************************************************
+000410*
+000420 ENVIRONMENT DIVISION.
+000430 INPUT-OUTPUT SECTION.
+000440 FILE-CONTROL.
+000450     SELECT STUDENT-FILE ASSIGN TO "NEWBATCH.DAT"
+000460         ORGANIZATION IS LINE SEQUENTIAL.
+000470
+000480     SELECT WORK-FILE ASSIGN TO "WORK.TMP".
+000490
+000500     SELECT REJECT-FILE ASSIGN TO "REJLIST.DAT"
+000510         ORGANIZATION IS LINE SEQUENTIAL.
+000520
+000530     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT.DAT"
+000540         ORGANIZATION IS LINE SEQUENTIAL
+000550         FILE STATUS IS IS-CHECKPOINT-STATUS.
+000560
+000570     SELECT AUDIT-FILE ASSIGN TO "STUDAUD.DAT"
+000580         ORGANIZATION IS LINE SEQUENTIAL
+000590         FILE STATUS IS IS-AUDIT-STATUS.
+000600
+000610 DATA DIVISION.
+000620 FILE SECTION.
+000630 FD  STUDENT-FILE.
+000640     COPY STUDREC.
+000650
+000660 SD  WORK-FILE.
+000670 01  WORK-REC.
+000680     02  WR-STUD-ID           PIC 9(07).
+000690     02  WR-SURNAME           PIC X(08).
+000700     02  WR-INITIALS          PIC X(02).
+000710     02  WR-YOB               PIC 9(04).
+000720     02  WR-MOB               PIC 9(02).
+000730     02  WR-DOB               PIC 9(02).
+000740     02  WR-COURSE            PIC X(04).
+000750     02  WR-GENDER            PIC X(01).
+000760     02  WR-AGE               PIC 9(03).
+000770
+000780 FD  REJECT-FILE.
+000790 01  REJECT-REC.
+000800     02  RJ-RAW-INPUT         PIC X(30).
+000810     02  RJ-REASON            PIC X(40).
+000820
+000830 FD  CHECKPOINT-FILE.
+000840*       CK-AUDITED-SW REMEMBERS WHETHER THIS RECORD'S AUDIT
+000850*       ENTRY WAS ALREADY WRITTEN BEFORE THE CHECKPOINT LINE
+000860*       WAS LAID DOWN, SO A RESUMED SESSION DOES NOT WRITE A
+000870*       SECOND, DUPLICATE AUDIT ENTRY FOR THE SAME RECORD.
+000880 01  CHECKPOINT-REC.
+000890     02  CK-WORK-DATA         PIC X(33).
+000900     02  CK-AUDITED-SW        PIC X(01).
+000910
+000920 FD  AUDIT-FILE.
+000930 01  AUDIT-REC.
+000940     02  AU-DATE              PIC 9(08).
+000950     02  AU-TIME              PIC 9(08).
+000960     02  AU-OPERATOR-ID       PIC X(08).
+000970     02  AU-STUD-ID           PIC 9(07).
+000980     02  AU-SURNAME           PIC X(08).
+000990     02  AU-INITIALS          PIC X(02).
+001000     02  AU-YOB               PIC 9(04).
+001010     02  AU-MOB               PIC 9(02).
+001020     02  AU-DOB               PIC 9(02).
+001030     02  AU-COURSE            PIC X(04).
+001040     02  AU-GENDER            PIC X(01).
+001050     02  AU-AGE               PIC 9(03).
+001060
+001070 WORKING-STORAGE SECTION.
+001080 01  IS-SWITCHES.
+001090     02  IS-VALID-SW          PIC X(01)  VALUE "Y".
+001100         88  IS-RECORD-VALID             VALUE "Y".
+001110         88  IS-RECORD-INVALID            VALUE "N".
+001120
+001130 01  IS-COUNTERS.
+001140     02  IS-ACCEPTED-COUNT    PIC 9(05)  VALUE ZERO.
+001150     02  IS-REJECTED-COUNT    PIC 9(05)  VALUE ZERO.
+001160     02  IS-RESUMED-COUNT     PIC 9(05)  VALUE ZERO.
+001170
+001180 01  IS-REJECT-REASON         PIC X(40)  VALUE SPACES.
+001190
+001200 01  IS-CHECKPOINT-STATUS     PIC X(02)  VALUE SPACES.
+001210 01  IS-OPERATOR-ID           PIC X(08)  VALUE SPACES.
+001220 01  IS-AUDIT-STATUS          PIC X(02)  VALUE SPACES.
+001230
+001240 01  IS-CHECKPOINT-SWITCHES.
+001250     02  IS-CHECKPOINT-EOF-SW PIC X(01)  VALUE "N".
+001260         88  IS-CHECKPOINT-EOF            VALUE "Y".
+001270
+001280     COPY CRSTAB.
+001290
+001300     COPY DYMTAB.
+001310
+001320 01  IS-CURRENT-DATE.
+001330     02  IS-CURRENT-YYYY      PIC 9(04).
+001340     02  IS-CURRENT-MM        PIC 9(02).
+001350     02  IS-CURRENT-DD        PIC 9(02).
+001360
+001370 01  IS-DATE-SWITCHES.
+001380     02  IS-MAX-DAY           PIC 9(02)  VALUE ZERO.
+001390     02  IS-LEAP-SW           PIC X(01)  VALUE "N".
+001400         88  IS-LEAP-YEAR                 VALUE "Y".
+001410     02  IS-YEAR-REM-4        PIC 9(04)  VALUE ZERO.
+001420     02  IS-YEAR-REM-100      PIC 9(04)  VALUE ZERO.
+001430     02  IS-YEAR-REM-400      PIC 9(04)  VALUE ZERO.
+001440     02  IS-YEAR-QUOT         PIC 9(04)  VALUE ZERO.
+001450
+001460 PROCEDURE DIVISION.
+001470 0000-MAINLINE.
+001480     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001490     SORT WORK-FILE ON ASCENDING KEY WR-STUD-ID
+001500          INPUT PROCEDURE IS 3000-GET-STUDENT-DETAILS THRU
+001510                             3000-EXIT
+001520          GIVING STUDENT-FILE.
+001530     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001540     STOP RUN.
+001550
+001560 1000-INITIALIZE.
+001570     DISPLAY "Enter operator id for this session:".
+001580     ACCEPT IS-OPERATOR-ID.
+001590     OPEN OUTPUT REJECT-FILE.
+001600*       IF STUDAUD.DAT DOES NOT YET EXIST THIS IS THE FIRST
+001610*       RUN - CREATE IT.  OTHERWISE OPEN FOR EXTEND SO THE
+001620*       AUDIT TRAIL IS APPENDED TO, NEVER TRUNCATED OR
+001630*       OVERWRITTEN BY A LATER SESSION.
+001640     OPEN EXTEND AUDIT-FILE.
+001650     IF IS-AUDIT-STATUS = "35"
+001660         OPEN OUTPUT AUDIT-FILE
+001670     END-IF.
+001680 1000-EXIT.
+001690     EXIT.
+001700
+001710******************************************************
+001720*  3000-GET-STUDENT-DETAILS
+001730*  INPUT PROCEDURE FOR THE SORT - ACCEPTS ONE WORK RECORD
+001740*  AT A TIME, VALIDATES IT AND EITHER RELEASES IT TO THE
+001750*  SORT OR WRITES IT TO THE REJECT FILE WITH A REASON.
+001760******************************************************
+001770 3000-GET-STUDENT-DETAILS.
+001780     PERFORM 3050-RESUME-CHECKPOINT THRU 3050-EXIT.
+001790     DISPLAY "Enter student details using template below.".
+001800     DISPLAY "Enter no data to end.".
+001810     DISPLAY "Enter - StudId, Surname, Initials, YOB, MOB,".
+001820     DISPLAY "DOB, Course, Gender".
+001830     DISPLAY "NNNNNNNSSSSSSSSIIYYYYMMDDCCCCG".
+001840     ACCEPT WORK-REC.
+001850     PERFORM 3100-PROCESS-ONE-RECORD THRU 3100-EXIT
+001860             UNTIL WORK-REC = SPACES.
+001870     PERFORM 3090-CLEAR-CHECKPOINT THRU 3090-EXIT.
+001880 3000-EXIT.
+001890     EXIT.
+001900
+001910******************************************************
+001920*  3050-RESUME-CHECKPOINT
+001930*  IF AN EARLIER SESSION LEFT A CHECKPOINT FILE BEHIND,
+001940*  REPLAY ITS RECORDS INTO THE SORT SO THE OPERATOR DOES
+001950*  NOT HAVE TO RE-KEY THEM, THEN REOPEN THE CHECKPOINT
+001960*  FILE FOR EXTEND SO NEW ENTRIES CONTINUE TO BE SAVED.
+001970******************************************************
+001980 3050-RESUME-CHECKPOINT.
+001990     OPEN INPUT CHECKPOINT-FILE.
+002000     IF IS-CHECKPOINT-STATUS = "00"
+002010         PERFORM 3060-REPLAY-ONE-RECORD THRU 3060-EXIT
+002020                 UNTIL IS-CHECKPOINT-EOF
+002030         CLOSE CHECKPOINT-FILE
+002035         IF IS-RESUMED-COUNT > 0
+002040             DISPLAY "Prior checkpoint found - resuming session."
+002050             DISPLAY IS-RESUMED-COUNT
+002060                     " record(s) recovered from checkpoint."
+002065         END-IF
+002070         OPEN EXTEND CHECKPOINT-FILE
+002080     ELSE
+002090         OPEN OUTPUT CHECKPOINT-FILE
+002100     END-IF.
+002110 3050-EXIT.
+002120     EXIT.
+002130
+002140 3060-REPLAY-ONE-RECORD.
+002150     READ CHECKPOINT-FILE
+002160         AT END SET IS-CHECKPOINT-EOF TO TRUE
+002170     END-READ.
+002180     IF NOT IS-CHECKPOINT-EOF
+002190         MOVE CK-WORK-DATA TO WORK-REC
+002200         RELEASE WORK-REC
+002210         IF CK-AUDITED-SW NOT = "Y"
+002220             PERFORM 3280-WRITE-AUDIT-RECORD THRU 3280-EXIT
+002230         END-IF
+002240         ADD 1 TO IS-RESUMED-COUNT
+002250         ADD 1 TO IS-ACCEPTED-COUNT
+002260     END-IF.
+002270 3060-EXIT.
+002280     EXIT.
+002290
+002300******************************************************
+002310*  3090-CLEAR-CHECKPOINT
+002320*  THE ENTRY SESSION ENDED NORMALLY (BLANK RECORD) SO
+002330*  THE CHECKPOINT FILE IS NO LONGER NEEDED - TRUNCATE IT
+002340*  BACK TO EMPTY SO THE NEXT RUN STARTS FRESH.
+002350******************************************************
+002360 3090-CLEAR-CHECKPOINT.
+002370     CLOSE CHECKPOINT-FILE.
+002380     OPEN OUTPUT CHECKPOINT-FILE.
+002390     CLOSE CHECKPOINT-FILE.
+002400 3090-EXIT.
+002410     EXIT.
+002420
+002430 3100-PROCESS-ONE-RECORD.
+002440     PERFORM 3200-VALIDATE-RECORD THRU 3200-EXIT.
+002450     IF IS-RECORD-VALID
+002460         PERFORM 3270-COMPUTE-AGE THRU 3270-EXIT
+002470         RELEASE WORK-REC
+002480*           THE AUDIT ENTRY IS WRITTEN BEFORE THE CHECKPOINT
+002490*           LINE SO THE CHECKPOINT CAN RECORD "ALREADY
+002500*           AUDITED" AND A RESUMED SESSION NEVER AUDITS THE
+002510*           SAME ACCEPTED RECORD TWICE.
+002520         PERFORM 3280-WRITE-AUDIT-RECORD THRU 3280-EXIT
+002530         MOVE WORK-REC TO CK-WORK-DATA
+002540         MOVE "Y" TO CK-AUDITED-SW
+002550*           CLOSE/OPEN EXTEND FORCES THE CHECKPOINT RECORD
+002560*           TO DISK SO AT MOST ONE RECORD IS LOST IF THE
+002570*           SESSION DIES BEFORE THE NEXT ONE IS KEYED.
+002580         WRITE CHECKPOINT-REC
+002590         CLOSE CHECKPOINT-FILE
+002600         OPEN EXTEND CHECKPOINT-FILE
+002610         ADD 1 TO IS-ACCEPTED-COUNT
+002620     ELSE
+002630         MOVE WORK-REC     TO RJ-RAW-INPUT
+002640         MOVE IS-REJECT-REASON TO RJ-REASON
+002650         WRITE REJECT-REC
+002660         ADD 1 TO IS-REJECTED-COUNT
+002670         DISPLAY "*** REJECTED - " IS-REJECT-REASON
+002680     END-IF.
+002690     ACCEPT WORK-REC.
+002700 3100-EXIT.
+002710     EXIT.
+002720
+002730******************************************************
+002740*  3200-VALIDATE-RECORD
+002750*  CHECKS STUD-ID IS NUMERIC AND NON-ZERO, THAT COURSE
+002760*  AND GENDER ARE BOTH BLANK AND ARE RECOGNISED CODES
+002770*  FROM THE CRSTAB REFERENCE TABLES, AND THAT YOB/MOB/
+002780*  DOB ARE ALL NUMERIC.
+002790******************************************************
+002800 3200-VALIDATE-RECORD.
+002810     SET IS-RECORD-VALID TO TRUE.
+002820     MOVE SPACES TO IS-REJECT-REASON.
+002830     IF WR-STUD-ID NOT NUMERIC OR WR-STUD-ID = ZERO
+002840         SET IS-RECORD-INVALID TO TRUE
+002850         MOVE "INVALID STUDENT ID - MUST BE NUMERIC AND NON-ZERO"
+002860             TO IS-REJECT-REASON
+002870         GO TO 3200-EXIT
+002880     END-IF.
+002890     IF WR-COURSE = SPACES
+002900         SET IS-RECORD-INVALID TO TRUE
+002910         MOVE "COURSE CODE IS BLANK"
+002920             TO IS-REJECT-REASON
+002930         GO TO 3200-EXIT
+002940     END-IF.
+002950     SEARCH ALL CT-COURSE-CODE
+002960         AT END
+002970             SET IS-RECORD-INVALID TO TRUE
+002980             MOVE "COURSE CODE NOT FOUND IN REFERENCE TABLE"
+002990                 TO IS-REJECT-REASON
+003000             GO TO 3200-EXIT
+003010         WHEN CT-COURSE-CODE (CT-COURSE-IDX) = WR-COURSE
+003020             CONTINUE
+003030     END-SEARCH.
+003040     IF WR-GENDER = SPACE
+003050         SET IS-RECORD-INVALID TO TRUE
+003060         MOVE "GENDER CODE IS BLANK"
+003070             TO IS-REJECT-REASON
+003080         GO TO 3200-EXIT
+003090     END-IF.
+003100     SEARCH ALL CT-GENDER-CODE
+003110         AT END
+003120             SET IS-RECORD-INVALID TO TRUE
+003130             MOVE "GENDER CODE NOT FOUND IN REFERENCE TABLE"
+003140                 TO IS-REJECT-REASON
+003150             GO TO 3200-EXIT
+003160         WHEN CT-GENDER-CODE (CT-GENDER-IDX) = WR-GENDER
+003170             CONTINUE
+003180     END-SEARCH.
+003190     IF WR-YOB NOT NUMERIC OR WR-MOB NOT NUMERIC
+003200                          OR WR-DOB NOT NUMERIC
+003210         SET IS-RECORD-INVALID TO TRUE
+003220         MOVE "YOB/MOB/DOB MUST ALL BE NUMERIC"
+003230             TO IS-REJECT-REASON
+003240         GO TO 3200-EXIT
+003250     END-IF.
+003260     PERFORM 3250-VALIDATE-BIRTH-DATE THRU 3250-EXIT.
+003270 3200-EXIT.
+003280     EXIT.
+003290
+003300******************************************************
+003310*  3250-VALIDATE-BIRTH-DATE
+003320*  CATCHES BIRTH DATES THAT CANNOT EXIST - A MONTH OUTSIDE
+003330*  01 THRU 12, A DAY THAT DOES NOT EXIST IN THAT MONTH
+003340*  (ALLOWING FOR 29 FEBRUARY IN A LEAP YEAR), OR A DATE
+003350*  THAT HAS NOT HAPPENED YET.  TODAY'S DATE IS FETCHED HERE
+003360*  SO 3270-COMPUTE-AGE CAN REUSE THE SAME IS-CURRENT-DATE.
+003370******************************************************
+003380 3250-VALIDATE-BIRTH-DATE.
+003390     ACCEPT IS-CURRENT-DATE FROM DATE YYYYMMDD.
+003400     IF WR-MOB < 1 OR WR-MOB > 12
+003410         SET IS-RECORD-INVALID TO TRUE
+003420         MOVE "MONTH OF BIRTH MUST BE 01 THRU 12"
+003430             TO IS-REJECT-REASON
+003440         GO TO 3250-EXIT
+003450     END-IF.
+003460     MOVE DM-DAYS-IN-MONTH (WR-MOB) TO IS-MAX-DAY.
+003470     IF WR-MOB = 2
+003480         PERFORM 3260-CHECK-LEAP-YEAR THRU 3260-EXIT
+003490         IF IS-LEAP-YEAR
+003500             ADD 1 TO IS-MAX-DAY
+003510         END-IF
+003520     END-IF.
+003530     IF WR-DOB < 1 OR WR-DOB > IS-MAX-DAY
+003540         SET IS-RECORD-INVALID TO TRUE
+003550         MOVE "DAY OF BIRTH INVALID FOR MONTH/YEAR"
+003560             TO IS-REJECT-REASON
+003570         GO TO 3250-EXIT
+003580     END-IF.
+003590     IF WR-YOB > IS-CURRENT-YYYY
+003600         OR (WR-YOB = IS-CURRENT-YYYY AND WR-MOB > IS-CURRENT-MM)
+003610         OR (WR-YOB = IS-CURRENT-YYYY AND WR-MOB = IS-CURRENT-MM
+003620                                      AND WR-DOB > IS-CURRENT-DD)
+003630         SET IS-RECORD-INVALID TO TRUE
+003640         MOVE "DATE OF BIRTH HAS NOT HAPPENED YET"
+003650             TO IS-REJECT-REASON
+003660         GO TO 3250-EXIT
+003670     END-IF.
+003680 3250-EXIT.
+003690     EXIT.
+003700
+003710******************************************************
+003720*  3260-CHECK-LEAP-YEAR
+003730*  SETS IS-LEAP-SW ON IF WR-YOB IS A LEAP YEAR - DIVISIBLE
+003740*  BY 4, AND EITHER NOT DIVISIBLE BY 100 OR DIVISIBLE BY 400.
+003750******************************************************
+003760 3260-CHECK-LEAP-YEAR.
+003770     SET IS-LEAP-SW TO "N".
+003780     DIVIDE WR-YOB BY 4 GIVING IS-YEAR-QUOT
+003790             REMAINDER IS-YEAR-REM-4.
+003800     IF IS-YEAR-REM-4 = 0
+003810         DIVIDE WR-YOB BY 100 GIVING IS-YEAR-QUOT
+003820                 REMAINDER IS-YEAR-REM-100
+003830         IF IS-YEAR-REM-100 NOT = 0
+003840             SET IS-LEAP-YEAR TO TRUE
+003850         ELSE
+003860             DIVIDE WR-YOB BY 400 GIVING IS-YEAR-QUOT
+003870                     REMAINDER IS-YEAR-REM-400
+003880             IF IS-YEAR-REM-400 = 0
+003890                 SET IS-LEAP-YEAR TO TRUE
+003900             END-IF
+003910         END-IF
+003920     END-IF.
+003930 3260-EXIT.
+003940     EXIT.
+003950
+003960******************************************************
+003970*  3270-COMPUTE-AGE
+003980*  DERIVES THE STUDENT'S AGE IN COMPLETE YEARS FROM THE
+003990*  VALIDATED YOB/MOB/DOB AND TODAY'S DATE, SO IT ONLY HAS
+004000*  TO BE WORKED OUT ONCE, AT ENTRY TIME.  IS-CURRENT-DATE
+004010*  WAS ALREADY FETCHED BY 3250-VALIDATE-BIRTH-DATE.
+004020******************************************************
+004030 3270-COMPUTE-AGE.
+004040     COMPUTE WR-AGE = IS-CURRENT-YYYY - WR-YOB.
+004050     IF IS-CURRENT-MM < WR-MOB
+004060         OR (IS-CURRENT-MM = WR-MOB AND IS-CURRENT-DD < WR-DOB)
+004070         SUBTRACT 1 FROM WR-AGE
+004080     END-IF.
+004090 3270-EXIT.
+004100     EXIT.
+004110
+004120******************************************************
+004130*  3280-WRITE-AUDIT-RECORD
+004140*  WRITES ONE PERMANENT AUDIT ENTRY FOR AN ACCEPTED RECORD
+004150*  TO STUDAUD.DAT - OPERATOR, TIMESTAMP, AND THE DETAILS AS
+004160*  ENTERED - FOR THE REGISTRAR'S COMPLIANCE REVIEW.  THE
+004170*  CLOSE/OPEN EXTEND FORCES EACH ENTRY TO DISK IMMEDIATELY,
+004180*  THE SAME AS THE CHECKPOINT FILE ABOVE.
+004190******************************************************
+004200 3280-WRITE-AUDIT-RECORD.
+004210     ACCEPT AU-DATE FROM DATE YYYYMMDD.
+004220     ACCEPT AU-TIME FROM TIME.
+004230     MOVE IS-OPERATOR-ID TO AU-OPERATOR-ID.
+004240     MOVE WR-STUD-ID     TO AU-STUD-ID.
+004250     MOVE WR-SURNAME     TO AU-SURNAME.
+004260     MOVE WR-INITIALS    TO AU-INITIALS.
+004270     MOVE WR-YOB         TO AU-YOB.
+004280     MOVE WR-MOB         TO AU-MOB.
+004290     MOVE WR-DOB         TO AU-DOB.
+004300     MOVE WR-COURSE      TO AU-COURSE.
+004310     MOVE WR-GENDER      TO AU-GENDER.
+004320     MOVE WR-AGE         TO AU-AGE.
+004330     WRITE AUDIT-REC.
+004340     CLOSE AUDIT-FILE.
+004350     OPEN EXTEND AUDIT-FILE.
+004360 3280-EXIT.
+004370     EXIT.
+004380
+004390 8000-TERMINATE.
+004400     CLOSE REJECT-FILE.
+004410     CLOSE AUDIT-FILE.
+004420     DISPLAY "Accepted: " IS-ACCEPTED-COUNT " Rejected: "
+004430              IS-REJECTED-COUNT.
+004440 8000-EXIT.
+004450     EXIT.
